@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: UNATTENDED COMPUTER-VS-COMPUTER SELF-PLAY REGRESSION
+      *          HARNESS - EXERCISES CHECK AGAINST AN INDEPENDENTLY
+      *          COMPUTED RESULT AND REPORTS ANY DISAGREEMENT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SELFPLAY.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+       77  GAME-COUNT       PIC 9(4) VALUE 0.
+       77  GAMES-TO-PLAY    PIC 9(4) VALUE 1000.
+
+       77  BOARD-DIM        PIC 9 VALUE 3.
+       77  WIN-LENGTH       PIC 9 VALUE 3.
+
+       77  CURRENT-TURN-MARK PIC X(1) VALUE "X".
+       77  WINNER           PIC X(1).
+       77  IS-TIE           PIC X(1).
+
+       77  WIN-START-ROW    PIC 9 VALUE 0.
+       77  WIN-START-COL    PIC 9 VALUE 0.
+       77  WIN-DIR-ROW      PIC S9 VALUE 0.
+       77  WIN-DIR-COL      PIC S9 VALUE 0.
+
+       77  RAND-FLOAT-X     USAGE COMP-1.
+       77  RAND-INT-X       PIC 9.
+       77  RAND-FLOAT-Y     USAGE COMP-1.
+       77  RAND-INT-Y       PIC 9.
+       77  SEED-VALUE       PIC 9(9).
+       77  CURR-TIME        PIC 9(9).
+
+       77  MOVE-COUNT       PIC 99 VALUE 0.
+       77  ROW-IDX          PIC 9.
+       77  COL-IDX          PIC 9.
+
+       77  INDEP-WINNER     PIC X(1).
+       77  INDEP-TIE        PIC X(1).
+       77  MISMATCH-COUNT   PIC 9(4) VALUE 0.
+       77  FILLED-COUNT     PIC 99.
+
+      *----The independent referee is built as a precomputed table of
+      *----every possible winning line's cell coordinates (rows, then
+      *----columns, then both diagonals) instead of CHECK's per-cell
+      *----directional scan, so a bug in CHECK's scanning approach
+      *----cannot silently reproduce itself here.
+       77  LINE-COUNT       PIC 999 VALUE 0.
+       77  LINE-IDX         PIC 999.
+       77  CELL-IDX         PIC 9.
+       77  START-R          PIC 9.
+       77  START-C          PIC 9.
+       77  STEP-R           PIC S9.
+       77  STEP-C           PIC S9.
+       77  FIRST-MARK       PIC X.
+       77  ALL-SAME         PIC X.
+
+       01  LINES-TABLE.
+           05 LINE-ENTRY OCCURS 100 TIMES.
+               10 LINE-CELL OCCURS 5 TIMES.
+                   15 LC-ROW PIC 9.
+                   15 LC-COL PIC 9.
+
+       01  TIC-TAC-TOE-BOARD.
+           05 ROW OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
+               10 CELL OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
+                   15 CELL-VALUE PIC X VALUE SPACE.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           ACCEPT CURR-TIME FROM TIME
+           MOVE FUNCTION NUMVAL(CURR-TIME) TO SEED-VALUE
+           COMPUTE RAND-FLOAT-X = FUNCTION RANDOM(SEED-VALUE)
+
+           PERFORM BUILD-LINES-TABLE-PROCEDURE
+
+           DISPLAY "SELFPLAY: RUNNING " GAMES-TO-PLAY " GAMES..."
+
+           PERFORM VARYING GAME-COUNT FROM 1 BY 1
+                   UNTIL GAME-COUNT > GAMES-TO-PLAY
+               PERFORM PLAY-ONE-GAME-PROCEDURE
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "===== SELFPLAY SUMMARY ====="
+           DISPLAY "GAMES PLAYED : " GAMES-TO-PLAY
+           DISPLAY "DISAGREEMENTS: " MISMATCH-COUNT
+
+           IF MISMATCH-COUNT = 0
+               DISPLAY "RESULT: PASS - CHECK AGREED WITH THE "
+                   "INDEPENDENT REFEREE EVERY GAME"
+           ELSE
+               DISPLAY "RESULT: FAIL - SEE DISAGREEMENTS ABOVE"
+           END-IF
+
+           STOP RUN.
+
+      * Enumerate every possible winning line for this BOARD-DIM and
+      * WIN-LENGTH exactly once, up front, as a table of cell
+      * coordinates - rows, then columns, then each diagonal band.
+       BUILD-LINES-TABLE-PROCEDURE.
+           MOVE 0 TO LINE-COUNT
+
+           PERFORM VARYING START-R FROM 1 BY 1 UNTIL START-R > BOARD-DIM
+               PERFORM VARYING START-C FROM 1 BY 1
+                       UNTIL START-C > BOARD-DIM - WIN-LENGTH + 1
+                   MOVE 0 TO STEP-R
+                   MOVE 1 TO STEP-C
+                   PERFORM ADD-LINE-PROCEDURE
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING START-C FROM 1 BY 1 UNTIL START-C > BOARD-DIM
+               PERFORM VARYING START-R FROM 1 BY 1
+                       UNTIL START-R > BOARD-DIM - WIN-LENGTH + 1
+                   MOVE 1 TO STEP-R
+                   MOVE 0 TO STEP-C
+                   PERFORM ADD-LINE-PROCEDURE
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING START-R FROM 1 BY 1
+                   UNTIL START-R > BOARD-DIM - WIN-LENGTH + 1
+               PERFORM VARYING START-C FROM 1 BY 1
+                       UNTIL START-C > BOARD-DIM - WIN-LENGTH + 1
+                   MOVE 1 TO STEP-R
+                   MOVE 1 TO STEP-C
+                   PERFORM ADD-LINE-PROCEDURE
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING START-R FROM 1 BY 1
+                   UNTIL START-R > BOARD-DIM - WIN-LENGTH + 1
+               PERFORM VARYING START-C FROM WIN-LENGTH BY 1
+                       UNTIL START-C > BOARD-DIM
+                   MOVE 1 TO STEP-R
+                   MOVE -1 TO STEP-C
+                   PERFORM ADD-LINE-PROCEDURE
+               END-PERFORM
+           END-PERFORM.
+
+       ADD-LINE-PROCEDURE.
+           ADD 1 TO LINE-COUNT
+           PERFORM VARYING CELL-IDX FROM 1 BY 1
+                   UNTIL CELL-IDX > WIN-LENGTH
+               COMPUTE LC-ROW (LINE-COUNT, CELL-IDX) =
+                   START-R + (STEP-R * (CELL-IDX - 1))
+               COMPUTE LC-COL (LINE-COUNT, CELL-IDX) =
+                   START-C + (STEP-C * (CELL-IDX - 1))
+           END-PERFORM.
+
+       PLAY-ONE-GAME-PROCEDURE.
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   MOVE SPACE TO CELL-VALUE (ROW-IDX, COL-IDX)
+               END-PERFORM
+           END-PERFORM
+           MOVE "X" TO CURRENT-TURN-MARK
+           MOVE 0 TO MOVE-COUNT
+
+           PERFORM FOREVER
+               PERFORM RANDOM-MOVE-PROCEDURE
+
+               CALL "CHECK" USING BOARD-DIM WIN-LENGTH
+                   TIC-TAC-TOE-BOARD WINNER IS-TIE
+                   WIN-START-ROW WIN-START-COL
+                   WIN-DIR-ROW WIN-DIR-COL
+
+               PERFORM INDEPENDENT-REFEREE-PROCEDURE
+               PERFORM COMPARE-RESULTS-PROCEDURE
+
+               IF WINNER = "X" OR WINNER = "O" OR IS-TIE = "1"
+                   EXIT PERFORM
+               END-IF
+
+               IF CURRENT-TURN-MARK = "X"
+                   MOVE "O" TO CURRENT-TURN-MARK
+               ELSE
+                   MOVE "X" TO CURRENT-TURN-MARK
+               END-IF
+           END-PERFORM.
+
+       RANDOM-MOVE-PROCEDURE.
+      *------------Inefficient algorithm but whatever
+           PERFORM FOREVER
+               COMPUTE RAND-FLOAT-X = FUNCTION RANDOM
+               COMPUTE RAND-INT-X = 1 + FUNCTION INTEGER
+                   (RAND-FLOAT-X * BOARD-DIM)
+               COMPUTE RAND-FLOAT-Y = FUNCTION RANDOM
+               COMPUTE RAND-INT-Y = 1 + FUNCTION INTEGER
+                   (RAND-FLOAT-Y * BOARD-DIM)
+
+               IF CELL-VALUE (RAND-INT-X, RAND-INT-Y) = SPACE
+                   MOVE CURRENT-TURN-MARK TO
+                       CELL-VALUE (RAND-INT-X, RAND-INT-Y)
+                   ADD 1 TO MOVE-COUNT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *----Walk the precomputed line table looking for one that is
+      *----fully filled with the same mark - a table lookup rather
+      *----than CHECK's geometric direction-vector scan.
+       INDEPENDENT-REFEREE-PROCEDURE.
+           MOVE SPACE TO INDEP-WINNER
+           MOVE "0" TO INDEP-TIE
+
+           PERFORM VARYING LINE-IDX FROM 1 BY 1
+                   UNTIL LINE-IDX > LINE-COUNT
+                       OR INDEP-WINNER NOT = SPACE
+               MOVE CELL-VALUE (LC-ROW (LINE-IDX, 1),
+                   LC-COL (LINE-IDX, 1)) TO FIRST-MARK
+
+               IF FIRST-MARK NOT = SPACE
+                   MOVE "1" TO ALL-SAME
+                   PERFORM VARYING CELL-IDX FROM 2 BY 1
+                           UNTIL CELL-IDX > WIN-LENGTH
+                       IF CELL-VALUE (LC-ROW (LINE-IDX, CELL-IDX),
+                               LC-COL (LINE-IDX, CELL-IDX))
+                               NOT = FIRST-MARK
+                           MOVE "0" TO ALL-SAME
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+
+                   IF ALL-SAME = "1"
+                       MOVE FIRST-MARK TO INDEP-WINNER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF INDEP-WINNER = SPACE
+               MOVE 0 TO FILLED-COUNT
+               PERFORM VARYING ROW-IDX FROM 1 BY 1
+                       UNTIL ROW-IDX > BOARD-DIM
+                   PERFORM VARYING COL-IDX FROM 1 BY 1
+                           UNTIL COL-IDX > BOARD-DIM
+                       IF CELL-VALUE (ROW-IDX, COL-IDX) NOT = SPACE
+                           ADD 1 TO FILLED-COUNT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               IF FILLED-COUNT = BOARD-DIM * BOARD-DIM
+                   MOVE "1" TO INDEP-TIE
+               END-IF
+           END-IF.
+
+       COMPARE-RESULTS-PROCEDURE.
+           IF WINNER NOT = INDEP-WINNER OR IS-TIE NOT = INDEP-TIE
+               ADD 1 TO MISMATCH-COUNT
+               DISPLAY "DISAGREEMENT ON GAME " GAME-COUNT
+                   ": CHECK SAYS WINNER=[" WINNER "] TIE=[" IS-TIE
+                   "] REFEREE SAYS WINNER=[" INDEP-WINNER
+                   "] TIE=[" INDEP-TIE "]"
+           END-IF.
+
+       END PROGRAM SELFPLAY.
