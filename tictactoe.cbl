@@ -13,18 +13,89 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+
+           SELECT SAVE-GAME-FILE ASSIGN TO SAVE-GAME-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAVE-GAME-STATUS.
+
+           SELECT STATS-FILE ASSIGN TO "STATS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STATS-REC-DATE
+               FILE STATUS IS STATS-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CFG-FILE ASSIGN TO "GAMECFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CFG-FILE-STATUS.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  GAME-LOG-FILE.
+           COPY GAMELOG.
+
+       FD  SAVE-GAME-FILE.
+       01  SAVE-GAME-RECORD.
+           05 SG-BOARD-DIM     PIC 9.
+           05 SG-GAME-MODE     PIC 9.
+           05 SG-WIN-LENGTH    PIC 9.
+           05 SG-BOARD         PIC X(25).
+           05 SG-TURN          PIC X(1).
+           05 SG-OPERATOR-ID   PIC X(10).
+           05 SG-SESSION-ID    PIC 9(14).
+           05 SG-AUDIT-SEQ     PIC 9(4).
+           05 SG-MOVE-COUNT    PIC 99.
+           05 SG-MOVE-HIST-TOP PIC 99.
+           05 SG-MOVE-HIST     PIC X(75).
+
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05 STATS-REC-DATE   PIC 9(8).
+           05 STATS-X-WINS     PIC 9(5).
+           05 STATS-O-WINS     PIC 9(5).
+           05 STATS-DRAWS      PIC 9(5).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AL-SESSION-ID    PIC 9(14).
+           05 AL-SEQ           PIC 9(4).
+           05 AL-ACTION        PIC X(1).
+      *        M = MOVE PLACED   U = MOVE UNDONE
+           05 AL-MARK          PIC X(1).
+           05 AL-ROW           PIC 9.
+           05 AL-COL           PIC 9.
+           05 AL-ELAPSED       PIC 9(4).
+
+       FD  CFG-FILE.
+       01  CFG-FILE-RECORD.
+           05 CFG-FILE-GAME-MODE   PIC 9.
+           05 CFG-FILE-SKILL       PIC X(1).
+           05 CFG-FILE-BOARD-DIM   PIC 9.
+           05 CFG-FILE-WIN-LEN     PIC 9.
+           05 CFG-FILE-AUDIT-ON    PIC X(1).
+           05 CFG-FILE-SEED-SRC    PIC X(1).
+           05 CFG-FILE-TIME-LIMIT  PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  PLAYER-MOVE PIC X(4).
        01  IS-ILLEGAL-MOVE PIC X(1).
 
+           COPY GAMECFG.
+
        77  FIRST-NUMBER      PIC 99.
        77  SECOND-NUMBER     PIC 99.
 
        77  WINNER            PIC X(1).
+       77  IS-TIE            PIC X(1) VALUE "0".
 
        77  SEED-VALUE   PIC 9(9).
        77  RAND-FLOAT-X     USAGE COMP-1.
@@ -34,9 +105,61 @@
 
        77  CURR-TIME    PIC 9(9).
 
+       77  MOVE-COUNT   PIC 99 VALUE 0.
+       77  GAME-LOG-STATUS  PIC X(2).
+       77  SAVE-GAME-STATUS PIC X(2).
+       77  SAVE-GAME-FILENAME PIC X(30) VALUE "SAVEGAME.DAT".
+       77  RESUME-ANSWER    PIC X(1).
+       77  RESUMED-FLAG     PIC X(1) VALUE "0".
+
+       77  CURRENT-TURN-MARK  PIC X(1) VALUE "X".
+       77  OPERATOR-ID        PIC X(10) VALUE SPACES.
+       77  GAME-MODE-ANSWER   PIC X(1).
+
+       77  ROW-IDX      PIC 9.
+       77  COL-IDX      PIC 9.
+       77  FLAT-POS     PIC 99.
+
+       77  WIN-START-ROW    PIC 9 VALUE 0.
+       77  WIN-START-COL    PIC 9 VALUE 0.
+       77  WIN-DIR-ROW      PIC S9 VALUE 0.
+       77  WIN-DIR-COL      PIC S9 VALUE 0.
+
+       77  STATUS-LINE      PIC X(60) VALUE SPACES.
+
+       77  TIME-BEFORE-MOVE PIC 9(8).
+       77  TIME-AFTER-MOVE  PIC 9(8).
+       77  SECS-BEFORE      PIC 9(5).
+       77  SECS-AFTER       PIC 9(5).
+       77  ELAPSED-SECONDS  PIC 9(4) VALUE 0.
+
+       77  AUDIT-SEQ    PIC 9(4) VALUE 0.
+       77  GAME-START-DATE  PIC 9(8).
+       77  GAME-START-TIME  PIC 9(8).
+       77  GAME-SESSION-ID  PIC 9(14) VALUE 0.
+       77  AUDIT-STATUS PIC X(2).
+       77  CFG-FILE-STATUS PIC X(2).
+       77  STATS-STATUS PIC X(2).
+       77  STATS-NOT-FOUND PIC X(1).
+       77  TODAY-DATE   PIC 9(8).
+
+       77  TEST-MARK        PIC X(1).
+       77  FOUND-MOVE-FLAG  PIC X(1).
+       77  SCAN-R           PIC 9.
+       77  SCAN-C           PIC 9.
+
+       77  MOVE-HIST-TOP    PIC 99 VALUE 0.
+       01  MOVE-HIST-TABLE.
+           05 MOVE-HIST-ENTRY OCCURS 25 TIMES.
+               10 MH-ROW    PIC 9.
+               10 MH-COL    PIC 9.
+               10 MH-MARK   PIC X.
+
+       77  BOARD-DIM PIC 9 VALUE 3.
+
        01  TIC-TAC-TOE-BOARD.
-           05 ROW OCCURS 3 TIMES.
-               10 CELL OCCURS 3 TIMES.
+           05 ROW OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
+               10 CELL OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
                    15 CELL-VALUE PIC X VALUE SPACE.
 
       *-----------------------
@@ -44,83 +167,506 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
-           ACCEPT CURR-TIME FROM TIME
-           MOVE FUNCTION NUMVAL(CURR-TIME) TO SEED-VALUE
+           PERFORM READ-CONFIG-PROCEDURE
+           MOVE CFG-BOARD-DIMENSION TO BOARD-DIM
 
       *----Seed the generator
+           IF CFG-RANDOM-SEED-SRC = "F"
+               MOVE 123456789 TO SEED-VALUE
+           ELSE
+               ACCEPT CURR-TIME FROM TIME
+               MOVE FUNCTION NUMVAL(CURR-TIME) TO SEED-VALUE
+           END-IF
            COMPUTE RAND-FLOAT-X = FUNCTION RANDOM(SEED-VALUE)
 
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT OPERATOR-ID
+           PERFORM BUILD-SAVE-FILENAME-PROCEDURE
+
+           PERFORM LOAD-SAVED-GAME-PROCEDURE
+
+           IF RESUMED-FLAG NOT = "1"
+               PERFORM PROMPT-GAME-MODE-PROCEDURE
+               PERFORM START-NEW-GAME-SESSION-PROCEDURE
+           END-IF
+
            PERFORM FOREVER
 
-               PERFORM FOREVER
-      *------------Inefficient algorithm but whatever
+               IF CFG-GAME-MODE = 1 AND CURRENT-TURN-MARK = "O"
+                   PERFORM COMPUTER-MOVE-PROCEDURE
+               ELSE
+                   PERFORM HUMAN-MOVE-PROCEDURE
+               END-IF
 
+               PERFORM CHECK-WINNER-PROCEDURE
 
-                   COMPUTE RAND-FLOAT-X = FUNCTION RANDOM
-                   COMPUTE RAND-INT-X = 1 + FUNCTION INTEGER
-                   (RAND-FLOAT-X * 3)
-                   COMPUTE RAND-FLOAT-Y = FUNCTION RANDOM
-                   COMPUTE RAND-INT-Y = 1 + FUNCTION INTEGER
-                   (RAND-FLOAT-Y * 3)
+               IF CURRENT-TURN-MARK = "X"
+                   MOVE "O" TO CURRENT-TURN-MARK
+               ELSE
+                   MOVE "X" TO CURRENT-TURN-MARK
+               END-IF
 
-                   IF CELL-VALUE (RAND-INT-X, RAND-INT-Y) = SPACE
-                       MOVE "O" TO
-                       CELL-VALUE (RAND-INT-X, RAND-INT-Y)
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
+               PERFORM CHECKPOINT-PROCEDURE
 
+           END-PERFORM
 
-               MOVE "0" TO IS-ILLEGAL-MOVE
+           STOP RUN.
+
+       CLEAR-SCREEN-PROCEDURE.
+           DISPLAY X'1B' & "[2J" & X'1B' & "[H".
+
+       BUILD-SAVE-FILENAME-PROCEDURE.
+           MOVE SPACES TO SAVE-GAME-FILENAME
+           STRING "SAVEGAME_" DELIMITED BY SIZE
+                   FUNCTION TRIM(OPERATOR-ID) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+               INTO SAVE-GAME-FILENAME.
+
+       START-NEW-GAME-SESSION-PROCEDURE.
+           ACCEPT GAME-START-DATE FROM DATE YYYYMMDD
+           ACCEPT GAME-START-TIME FROM TIME
+           COMPUTE GAME-SESSION-ID =
+               (GAME-START-DATE * 1000000)
+               + FUNCTION NUMVAL(GAME-START-TIME(1:6))
+           MOVE 0 TO AUDIT-SEQ.
+
+       PROMPT-GAME-MODE-PROCEDURE.
+           DISPLAY "PLAY AGAINST COMPUTER OR TWO PLAYERS? (C/T): "
+           ACCEPT GAME-MODE-ANSWER
+           IF GAME-MODE-ANSWER = "T" OR GAME-MODE-ANSWER = "t"
+               MOVE 2 TO CFG-GAME-MODE
+           ELSE
+               MOVE 1 TO CFG-GAME-MODE
+           END-IF
+           MOVE "X" TO CURRENT-TURN-MARK.
+
+       BUILD-STATUS-LINE-PROCEDURE.
+           MOVE SPACES TO STATUS-LINE
+           STRING "PLAYER " DELIMITED BY SIZE
+                   CURRENT-TURN-MARK DELIMITED BY SIZE
+                   "'S TURN" DELIMITED BY SIZE
+               INTO STATUS-LINE.
+
+       HUMAN-MOVE-PROCEDURE.
+           MOVE "0" TO IS-ILLEGAL-MOVE
 
-               PERFORM FOREVER
-                   PERFORM CLEAR-SCREEN-PROCEDURE
+           PERFORM FOREVER
+               PERFORM CLEAR-SCREEN-PROCEDURE
+               PERFORM BUILD-STATUS-LINE-PROCEDURE
 
-                   PERFORM CHECK-WINNER-PROCEDURE
+               CALL "BOARD" USING BOARD-DIM TIC-TAC-TOE-BOARD
+                   STATUS-LINE WIN-START-ROW WIN-START-COL
+                   WIN-DIR-ROW WIN-DIR-COL CFG-WIN-LENGTH
 
-                   CALL "BOARD" USING TIC-TAC-TOE-BOARD
+               IF IS-ILLEGAL-MOVE = "1"
+                   DISPLAY "ILLEGAL MOVE! TRY AGAIN!"
+               END-IF
 
-                   IF IS-ILLEGAL-MOVE = "1"
-                       DISPLAY "ILLEGAL MOVE! TRY AGAIN!"
-                   END-IF
+               DISPLAY "PLAYER " CURRENT-TURN-MARK
+                   " MOVE (X,X), UNDO, OR S TO SAVE AND QUIT: "
 
-                   DISPLAY "YOUR MOVE (X,X): "
-                   ACCEPT PLAYER-MOVE
+               ACCEPT TIME-BEFORE-MOVE FROM TIME
+               ACCEPT PLAYER-MOVE
+               ACCEPT TIME-AFTER-MOVE FROM TIME
+               PERFORM COMPUTE-ELAPSED-PROCEDURE
 
-                   MOVE "0" TO IS-ILLEGAL-MOVE
+               IF ELAPSED-SECONDS > CFG-MOVE-TIME-LIMIT
+                   PERFORM TIMEOUT-FORFEIT-PROCEDURE
+               END-IF
 
-                   MOVE PLAYER-MOVE(1:1) TO FIRST-NUMBER
-                   MOVE PLAYER-MOVE(2:2) TO SECOND-NUMBER
+               IF PLAYER-MOVE(1:1) = "S" OR PLAYER-MOVE(1:1) = "s"
+                   PERFORM SAVE-GAME-PROCEDURE
+               END-IF
 
-                   IF CELL-VALUE (FIRST-NUMBER, SECOND-NUMBER) = SPACE
-                       EXIT PERFORM
-                   END-IF
+               MOVE "0" TO IS-ILLEGAL-MOVE
 
+               IF FUNCTION UPPER-CASE(PLAYER-MOVE) = "UNDO"
+                   PERFORM UNDO-PROCEDURE
+               ELSE
+                   PERFORM VALIDATE-MOVE-PROCEDURE
+
+                   IF IS-ILLEGAL-MOVE = "0"
+                       IF CELL-VALUE (FIRST-NUMBER, SECOND-NUMBER)
+                               = SPACE
+                           MOVE CURRENT-TURN-MARK TO
+                               CELL-VALUE (FIRST-NUMBER, SECOND-NUMBER)
+                           ADD 1 TO MOVE-COUNT
+                           MOVE FIRST-NUMBER TO RAND-INT-X
+                           MOVE SECOND-NUMBER TO RAND-INT-Y
+                           PERFORM PUSH-MOVE-HISTORY-PROCEDURE
+                           PERFORM WRITE-AUDIT-LOG-PROCEDURE
+                           EXIT PERFORM
+                       ELSE
+                           MOVE "1" TO IS-ILLEGAL-MOVE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-MOVE-PROCEDURE.
+           MOVE "0" TO IS-ILLEGAL-MOVE
+
+           IF PLAYER-MOVE(1:1) NOT NUMERIC
+                   OR PLAYER-MOVE(2:1) NOT NUMERIC
+               MOVE "1" TO IS-ILLEGAL-MOVE
+           ELSE
+               MOVE PLAYER-MOVE(1:1) TO FIRST-NUMBER
+               MOVE PLAYER-MOVE(2:1) TO SECOND-NUMBER
+               IF FIRST-NUMBER < 1 OR FIRST-NUMBER > BOARD-DIM
+                       OR SECOND-NUMBER < 1
+                       OR SECOND-NUMBER > BOARD-DIM
                    MOVE "1" TO IS-ILLEGAL-MOVE
+               END-IF
+           END-IF.
 
-               END-PERFORM
+       COMPUTE-ELAPSED-PROCEDURE.
+           COMPUTE SECS-BEFORE =
+               FUNCTION NUMVAL(TIME-BEFORE-MOVE(1:2)) * 3600
+               + FUNCTION NUMVAL(TIME-BEFORE-MOVE(3:2)) * 60
+               + FUNCTION NUMVAL(TIME-BEFORE-MOVE(5:2))
+           COMPUTE SECS-AFTER =
+               FUNCTION NUMVAL(TIME-AFTER-MOVE(1:2)) * 3600
+               + FUNCTION NUMVAL(TIME-AFTER-MOVE(3:2)) * 60
+               + FUNCTION NUMVAL(TIME-AFTER-MOVE(5:2))
+           IF SECS-AFTER >= SECS-BEFORE
+               COMPUTE ELAPSED-SECONDS = SECS-AFTER - SECS-BEFORE
+           ELSE
+               COMPUTE ELAPSED-SECONDS =
+                   (86400 - SECS-BEFORE) + SECS-AFTER
+           END-IF
+           DISPLAY "MOVE TOOK " ELAPSED-SECONDS " SECOND(S)".
+
+       TIMEOUT-FORFEIT-PROCEDURE.
+           PERFORM CLEAR-SCREEN-PROCEDURE
+           DISPLAY "TIMED OUT! FORFEITING GAME."
+           IF CURRENT-TURN-MARK = "X"
+               MOVE "O" TO WINNER
+           ELSE
+               MOVE "X" TO WINNER
+           END-IF
+           PERFORM UPDATE-STATS-PROCEDURE
+           PERFORM LOG-GAME-PROCEDURE
+           PERFORM CLEAR-SAVED-GAME-PROCEDURE
+           STOP RUN.
 
-               MOVE "X" TO CELL-VALUE (FIRST-NUMBER, SECOND-NUMBER)
+       PUSH-MOVE-HISTORY-PROCEDURE.
+           ADD 1 TO MOVE-HIST-TOP
+           MOVE RAND-INT-X TO MH-ROW (MOVE-HIST-TOP)
+           MOVE RAND-INT-Y TO MH-COL (MOVE-HIST-TOP)
+           MOVE CURRENT-TURN-MARK TO MH-MARK (MOVE-HIST-TOP).
+
+       POP-MOVE-HISTORY-PROCEDURE.
+           IF MOVE-HIST-TOP > 0
+               MOVE MH-ROW (MOVE-HIST-TOP) TO RAND-INT-X
+               MOVE MH-COL (MOVE-HIST-TOP) TO RAND-INT-Y
+               MOVE MH-MARK (MOVE-HIST-TOP) TO CURRENT-TURN-MARK
+               MOVE SPACE TO
+                   CELL-VALUE (MH-ROW (MOVE-HIST-TOP),
+                               MH-COL (MOVE-HIST-TOP))
+               SUBTRACT 1 FROM MOVE-HIST-TOP
+               SUBTRACT 1 FROM MOVE-COUNT
+               PERFORM WRITE-UNDO-AUDIT-LOG-PROCEDURE
+           END-IF.
 
-               PERFORM CHECK-WINNER-PROCEDURE
+       UNDO-PROCEDURE.
+           IF CFG-GAME-MODE = 1
+      *----------Vs computer: pop the O/X pair so it's X's turn again
+               PERFORM POP-MOVE-HISTORY-PROCEDURE
+               PERFORM POP-MOVE-HISTORY-PROCEDURE
+           ELSE
+               PERFORM POP-MOVE-HISTORY-PROCEDURE
+           END-IF
+           PERFORM CHECKPOINT-PROCEDURE.
+
+       WRITE-AUDIT-LOG-PROCEDURE.
+           IF CFG-AUDIT-LOGGING-ON = "Y"
+               ADD 1 TO AUDIT-SEQ
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               MOVE GAME-SESSION-ID TO AL-SESSION-ID
+               MOVE AUDIT-SEQ TO AL-SEQ
+               MOVE "M" TO AL-ACTION
+               MOVE CURRENT-TURN-MARK TO AL-MARK
+               MOVE RAND-INT-X TO AL-ROW
+               MOVE RAND-INT-Y TO AL-COL
+               MOVE ELAPSED-SECONDS TO AL-ELAPSED
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+               MOVE 0 TO ELAPSED-SECONDS
+           END-IF.
 
-           END-PERFORM
+       WRITE-UNDO-AUDIT-LOG-PROCEDURE.
+           IF CFG-AUDIT-LOGGING-ON = "Y"
+               ADD 1 TO AUDIT-SEQ
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               MOVE GAME-SESSION-ID TO AL-SESSION-ID
+               MOVE AUDIT-SEQ TO AL-SEQ
+               MOVE "U" TO AL-ACTION
+               MOVE CURRENT-TURN-MARK TO AL-MARK
+               MOVE RAND-INT-X TO AL-ROW
+               MOVE RAND-INT-Y TO AL-COL
+               MOVE 0 TO AL-ELAPSED
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
 
-           STOP RUN.
+       COMPUTER-MOVE-PROCEDURE.
+           MOVE "0" TO FOUND-MOVE-FLAG
+
+           IF CFG-COMPUTER-SKILL = "M" OR CFG-COMPUTER-SKILL = "H"
+               MOVE "O" TO TEST-MARK
+               PERFORM TRY-FIND-MOVE-PROCEDURE
+               IF FOUND-MOVE-FLAG = "0"
+                   MOVE "X" TO TEST-MARK
+                   PERFORM TRY-FIND-MOVE-PROCEDURE
+               END-IF
+           END-IF
+
+           IF FOUND-MOVE-FLAG = "0"
+               PERFORM RANDOM-COMPUTER-MOVE-PROCEDURE
+           END-IF
+
+           ADD 1 TO MOVE-COUNT
+           PERFORM PUSH-MOVE-HISTORY-PROCEDURE
+           PERFORM WRITE-AUDIT-LOG-PROCEDURE.
+
+       TRY-FIND-MOVE-PROCEDURE.
+           MOVE "0" TO FOUND-MOVE-FLAG
+           PERFORM VARYING SCAN-R FROM 1 BY 1
+                   UNTIL SCAN-R > BOARD-DIM OR FOUND-MOVE-FLAG = "1"
+               PERFORM VARYING SCAN-C FROM 1 BY 1
+                       UNTIL SCAN-C > BOARD-DIM
+                           OR FOUND-MOVE-FLAG = "1"
+                   IF CELL-VALUE (SCAN-R, SCAN-C) = SPACE
+                       MOVE TEST-MARK TO CELL-VALUE (SCAN-R, SCAN-C)
+                       CALL "CHECK" USING BOARD-DIM CFG-WIN-LENGTH
+                           TIC-TAC-TOE-BOARD WINNER IS-TIE
+                           WIN-START-ROW WIN-START-COL
+                           WIN-DIR-ROW WIN-DIR-COL
+                       IF WINNER = TEST-MARK
+                           MOVE "O" TO CELL-VALUE (SCAN-R, SCAN-C)
+                           MOVE SCAN-R TO RAND-INT-X
+                           MOVE SCAN-C TO RAND-INT-Y
+                           MOVE "1" TO FOUND-MOVE-FLAG
+                       ELSE
+                           MOVE SPACE TO CELL-VALUE (SCAN-R, SCAN-C)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
-       CLEAR-SCREEN-PROCEDURE.
-           DISPLAY X'1B' & "[2J" & X'1B' & "[H".
+       RANDOM-COMPUTER-MOVE-PROCEDURE.
+      *------------Inefficient algorithm but whatever
+           PERFORM FOREVER
+               COMPUTE RAND-FLOAT-X = FUNCTION RANDOM
+               COMPUTE RAND-INT-X = 1 + FUNCTION INTEGER
+                   (RAND-FLOAT-X * BOARD-DIM)
+               COMPUTE RAND-FLOAT-Y = FUNCTION RANDOM
+               COMPUTE RAND-INT-Y = 1 + FUNCTION INTEGER
+                   (RAND-FLOAT-Y * BOARD-DIM)
+
+               IF CELL-VALUE (RAND-INT-X, RAND-INT-Y) = SPACE
+                   MOVE "O" TO CELL-VALUE (RAND-INT-X, RAND-INT-Y)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
        CHECK-WINNER-PROCEDURE.
-           CALL "CHECK" USING TIC-TAC-TOE-BOARD WINNER
+           CALL "CHECK" USING BOARD-DIM CFG-WIN-LENGTH
+               TIC-TAC-TOE-BOARD WINNER IS-TIE
+               WIN-START-ROW WIN-START-COL WIN-DIR-ROW WIN-DIR-COL
 
            IF WINNER = "X" OR WINNER = "O"
                PERFORM CLEAR-SCREEN-PROCEDURE
+               MOVE SPACES TO STATUS-LINE
+               STRING WINNER DELIMITED BY SIZE
+                       " WON!" DELIMITED BY SIZE
+                   INTO STATUS-LINE
 
-               CALL "BOARD" USING TIC-TAC-TOE-BOARD
+               CALL "BOARD" USING BOARD-DIM TIC-TAC-TOE-BOARD
+                   STATUS-LINE WIN-START-ROW WIN-START-COL
+                   WIN-DIR-ROW WIN-DIR-COL CFG-WIN-LENGTH
 
                DISPLAY WINNER " WON!"
+               PERFORM UPDATE-STATS-PROCEDURE
+               PERFORM LOG-GAME-PROCEDURE
+               PERFORM CLEAR-SAVED-GAME-PROCEDURE
                STOP RUN
+           END-IF
+
+           IF IS-TIE = "1"
+               PERFORM CLEAR-SCREEN-PROCEDURE
+               MOVE "GAME OVER - DRAW" TO STATUS-LINE
+
+               CALL "BOARD" USING BOARD-DIM TIC-TAC-TOE-BOARD
+                   STATUS-LINE WIN-START-ROW WIN-START-COL
+                   WIN-DIR-ROW WIN-DIR-COL CFG-WIN-LENGTH
+
+               DISPLAY "GAME OVER - DRAW"
+               MOVE "D" TO WINNER
+               PERFORM UPDATE-STATS-PROCEDURE
+               PERFORM LOG-GAME-PROCEDURE
+               PERFORM CLEAR-SAVED-GAME-PROCEDURE
+               STOP RUN
+           END-IF.
+
+       UPDATE-STATS-PROCEDURE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O STATS-FILE
+           IF STATS-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN I-O STATS-FILE
+           END-IF
+
+           MOVE TODAY-DATE TO STATS-REC-DATE
+           MOVE "0" TO STATS-NOT-FOUND
+           READ STATS-FILE
+               INVALID KEY
+                   MOVE "1" TO STATS-NOT-FOUND
+           END-READ
+
+           IF STATS-NOT-FOUND = "1"
+               INITIALIZE STATS-X-WINS STATS-O-WINS STATS-DRAWS
+               MOVE TODAY-DATE TO STATS-REC-DATE
+           END-IF
+
+           EVALUATE WINNER
+               WHEN "X"
+                   ADD 1 TO STATS-X-WINS
+               WHEN "O"
+                   ADD 1 TO STATS-O-WINS
+               WHEN OTHER
+                   ADD 1 TO STATS-DRAWS
+           END-EVALUATE
+
+           IF STATS-NOT-FOUND = "1"
+               WRITE STATS-RECORD
+           ELSE
+               REWRITE STATS-RECORD
+           END-IF
+
+           CLOSE STATS-FILE.
+
+       READ-CONFIG-PROCEDURE.
+           OPEN INPUT CFG-FILE
+           IF CFG-FILE-STATUS = "00"
+               READ CFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-FILE-GAME-MODE TO CFG-GAME-MODE
+                       MOVE CFG-FILE-SKILL TO CFG-COMPUTER-SKILL
+                       MOVE CFG-FILE-BOARD-DIM TO
+                           CFG-BOARD-DIMENSION
+                       MOVE CFG-FILE-WIN-LEN TO CFG-WIN-LENGTH
+                       MOVE CFG-FILE-AUDIT-ON TO
+                           CFG-AUDIT-LOGGING-ON
+                       MOVE CFG-FILE-SEED-SRC TO
+                           CFG-RANDOM-SEED-SRC
+                       MOVE CFG-FILE-TIME-LIMIT TO
+                           CFG-MOVE-TIME-LIMIT
+               END-READ
+               CLOSE CFG-FILE
            END-IF.
 
+       FLATTEN-BOARD-PROCEDURE.
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   COMPUTE FLAT-POS =
+                       ((ROW-IDX - 1) * BOARD-DIM) + COL-IDX
+                   MOVE CELL-VALUE (ROW-IDX, COL-IDX)
+                       TO SG-BOARD (FLAT-POS:1)
+               END-PERFORM
+           END-PERFORM.
+
+       RESTORE-BOARD-PROCEDURE.
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   COMPUTE FLAT-POS =
+                       ((ROW-IDX - 1) * BOARD-DIM) + COL-IDX
+                   MOVE SG-BOARD (FLAT-POS:1)
+                       TO CELL-VALUE (ROW-IDX, COL-IDX)
+               END-PERFORM
+           END-PERFORM.
+
+       LOAD-SAVED-GAME-PROCEDURE.
+           MOVE "0" TO RESUMED-FLAG
+           OPEN INPUT SAVE-GAME-FILE
+
+           IF SAVE-GAME-STATUS = "00"
+               READ SAVE-GAME-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "SAVED GAME FOUND. RESUME IT? (Y/N): "
+                       ACCEPT RESUME-ANSWER
+                       IF RESUME-ANSWER = "Y" OR RESUME-ANSWER = "y"
+                           MOVE SG-BOARD-DIM TO BOARD-DIM
+                           MOVE SG-BOARD-DIM TO
+                               CFG-BOARD-DIMENSION
+                           MOVE SG-GAME-MODE TO CFG-GAME-MODE
+                           MOVE SG-WIN-LENGTH TO CFG-WIN-LENGTH
+                           PERFORM RESTORE-BOARD-PROCEDURE
+                           MOVE SG-TURN TO CURRENT-TURN-MARK
+                           MOVE SG-OPERATOR-ID TO OPERATOR-ID
+                           MOVE SG-SESSION-ID TO GAME-SESSION-ID
+                           MOVE SG-AUDIT-SEQ TO AUDIT-SEQ
+                           MOVE SG-MOVE-COUNT TO MOVE-COUNT
+                           MOVE SG-MOVE-HIST-TOP TO MOVE-HIST-TOP
+                           MOVE SG-MOVE-HIST TO MOVE-HIST-TABLE
+                           MOVE "1" TO RESUMED-FLAG
+                       END-IF
+               END-READ
+               CLOSE SAVE-GAME-FILE
+           END-IF.
+
+       CHECKPOINT-PROCEDURE.
+           PERFORM FLATTEN-BOARD-PROCEDURE
+           OPEN OUTPUT SAVE-GAME-FILE
+           MOVE BOARD-DIM TO SG-BOARD-DIM
+           MOVE CFG-GAME-MODE TO SG-GAME-MODE
+           MOVE CFG-WIN-LENGTH TO SG-WIN-LENGTH
+           MOVE CURRENT-TURN-MARK TO SG-TURN
+           MOVE OPERATOR-ID TO SG-OPERATOR-ID
+           MOVE GAME-SESSION-ID TO SG-SESSION-ID
+           MOVE AUDIT-SEQ TO SG-AUDIT-SEQ
+           MOVE MOVE-COUNT TO SG-MOVE-COUNT
+           MOVE MOVE-HIST-TOP TO SG-MOVE-HIST-TOP
+           MOVE MOVE-HIST-TABLE TO SG-MOVE-HIST
+           WRITE SAVE-GAME-RECORD
+           CLOSE SAVE-GAME-FILE.
+
+       SAVE-GAME-PROCEDURE.
+           PERFORM CHECKPOINT-PROCEDURE
+           DISPLAY "GAME SAVED. SEE YOU NEXT TIME!"
+           STOP RUN.
+
+       CLEAR-SAVED-GAME-PROCEDURE.
+           OPEN OUTPUT SAVE-GAME-FILE
+           CLOSE SAVE-GAME-FILE.
+
+       LOG-GAME-PROCEDURE.
+           OPEN EXTEND GAME-LOG-FILE
+           IF GAME-LOG-STATUS = "35"
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+           ACCEPT GL-DATE FROM DATE YYYYMMDD
+           ACCEPT GL-TIME FROM TIME
+           MOVE WINNER TO GL-WINNER
+           MOVE MOVE-COUNT TO GL-MOVE-COUNT
+           MOVE OPERATOR-ID TO GL-OPERATOR-ID
+           WRITE GAME-LOG-RECORD
+           CLOSE GAME-LOG-FILE.
+
        END PROGRAM TIC-TAC-TOE.
