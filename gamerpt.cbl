@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: READ THE GAME LOG AND REPORT DAILY/WEEKLY WIN TALLIES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. GAME-REPORT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  GAME-LOG-FILE.
+           COPY GAMELOG.
+
+       WORKING-STORAGE SECTION.
+       77  GAME-LOG-STATUS  PIC X(2).
+       77  EOF-FLAG         PIC X VALUE "N".
+
+       77  DAILY-COUNT      PIC 999 VALUE 0.
+       77  WEEKLY-COUNT     PIC 999 VALUE 0.
+       77  FOUND-IDX        PIC 999 VALUE 0.
+
+       77  DAY-INT          PIC S9(9) COMP.
+       77  WEEK-BUCKET      PIC S9(9) COMP.
+       77  WEEK-START-INT   PIC S9(9) COMP.
+       77  WEEK-START-DATE  PIC 9(8).
+
+       78  DAILY-MAX  VALUE 3660.
+       78  WEEKLY-MAX VALUE 520.
+
+       01  DAILY-TABLE.
+           05 DAILY-ENTRY OCCURS 3660 TIMES INDEXED BY DAILY-IDX.
+               10 DAILY-DATE     PIC 9(8) VALUE 0.
+               10 DAILY-X-WINS   PIC 999 VALUE 0.
+               10 DAILY-O-WINS   PIC 999 VALUE 0.
+               10 DAILY-TIES     PIC 999 VALUE 0.
+
+       01  WEEKLY-TABLE.
+           05 WEEKLY-ENTRY OCCURS 520 TIMES INDEXED BY WEEKLY-IDX.
+               10 WEEKLY-DATE    PIC 9(8) VALUE 0.
+               10 WEEKLY-X-WINS  PIC 999 VALUE 0.
+               10 WEEKLY-O-WINS  PIC 999 VALUE 0.
+               10 WEEKLY-TIES    PIC 999 VALUE 0.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           OPEN INPUT GAME-LOG-FILE
+
+           IF GAME-LOG-STATUS NOT = "00"
+               DISPLAY "NO GAME HISTORY FOUND YET."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ GAME-LOG-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM TALLY-RECORD-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE GAME-LOG-FILE
+
+           PERFORM PRINT-DAILY-REPORT-PROCEDURE
+           PERFORM PRINT-WEEKLY-REPORT-PROCEDURE
+
+           STOP RUN.
+
+       TALLY-RECORD-PROCEDURE.
+
+      *----Daily bucket keyed on the game's own date
+           PERFORM FIND-OR-ADD-DAILY-PROCEDURE
+
+           IF FOUND-IDX > 0
+               EVALUATE GL-WINNER
+                   WHEN "X"
+                       ADD 1 TO DAILY-X-WINS (FOUND-IDX)
+                   WHEN "O"
+                       ADD 1 TO DAILY-O-WINS (FOUND-IDX)
+                   WHEN OTHER
+                       ADD 1 TO DAILY-TIES (FOUND-IDX)
+               END-EVALUATE
+           END-IF
+
+      *----Weekly bucket keyed on the Monday-aligned start of that week
+           COMPUTE DAY-INT = FUNCTION INTEGER-OF-DATE (GL-DATE)
+           COMPUTE WEEK-BUCKET = FUNCTION INTEGER ((DAY-INT - 1) / 7)
+           COMPUTE WEEK-START-INT = (WEEK-BUCKET * 7) + 1
+           COMPUTE WEEK-START-DATE = FUNCTION DATE-OF-INTEGER
+               (WEEK-START-INT)
+
+           PERFORM FIND-OR-ADD-WEEKLY-PROCEDURE
+
+           IF FOUND-IDX > 0
+               EVALUATE GL-WINNER
+                   WHEN "X"
+                       ADD 1 TO WEEKLY-X-WINS (FOUND-IDX)
+                   WHEN "O"
+                       ADD 1 TO WEEKLY-O-WINS (FOUND-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WEEKLY-TIES (FOUND-IDX)
+               END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-DAILY-PROCEDURE.
+           MOVE 0 TO FOUND-IDX
+
+           PERFORM VARYING DAILY-IDX FROM 1 BY 1
+                   UNTIL DAILY-IDX > DAILY-COUNT
+               IF DAILY-DATE (DAILY-IDX) = GL-DATE
+                   SET FOUND-IDX TO DAILY-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF FOUND-IDX = 0 AND DAILY-COUNT < DAILY-MAX
+               ADD 1 TO DAILY-COUNT
+               SET DAILY-IDX TO DAILY-COUNT
+               MOVE GL-DATE TO DAILY-DATE (DAILY-IDX)
+               SET FOUND-IDX TO DAILY-IDX
+           END-IF.
+
+       FIND-OR-ADD-WEEKLY-PROCEDURE.
+           MOVE 0 TO FOUND-IDX
+
+           PERFORM VARYING WEEKLY-IDX FROM 1 BY 1
+                   UNTIL WEEKLY-IDX > WEEKLY-COUNT
+               IF WEEKLY-DATE (WEEKLY-IDX) = WEEK-START-DATE
+                   SET FOUND-IDX TO WEEKLY-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF FOUND-IDX = 0 AND WEEKLY-COUNT < WEEKLY-MAX
+               ADD 1 TO WEEKLY-COUNT
+               SET WEEKLY-IDX TO WEEKLY-COUNT
+               MOVE WEEK-START-DATE TO WEEKLY-DATE (WEEKLY-IDX)
+               SET FOUND-IDX TO WEEKLY-IDX
+           END-IF.
+
+       PRINT-DAILY-REPORT-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== DAILY REPORT (X vs O) ====="
+           DISPLAY "DATE       X-WINS  O-WINS  TIES"
+
+           PERFORM VARYING DAILY-IDX FROM 1 BY 1
+                   UNTIL DAILY-IDX > DAILY-COUNT
+               DISPLAY DAILY-DATE (DAILY-IDX) "   "
+                   DAILY-X-WINS (DAILY-IDX) "     "
+                   DAILY-O-WINS (DAILY-IDX) "     "
+                   DAILY-TIES (DAILY-IDX)
+           END-PERFORM.
+
+       PRINT-WEEKLY-REPORT-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== WEEKLY REPORT (X vs O) ====="
+           DISPLAY "WEEK-OF    X-WINS  O-WINS  TIES"
+
+           PERFORM VARYING WEEKLY-IDX FROM 1 BY 1
+                   UNTIL WEEKLY-IDX > WEEKLY-COUNT
+               DISPLAY WEEKLY-DATE (WEEKLY-IDX) "   "
+                   WEEKLY-X-WINS (WEEKLY-IDX) "     "
+                   WEEKLY-O-WINS (WEEKLY-IDX) "     "
+                   WEEKLY-TIES (WEEKLY-IDX)
+           END-PERFORM.
+
+       END PROGRAM GAME-REPORT.
