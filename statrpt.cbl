@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: PRINT THE MONTH-TO-DATE STATS FILE TOTALS TO SYSOUT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STATRPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "STATS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STATS-REC-DATE
+               FILE STATUS IS STATS-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05 STATS-REC-DATE   PIC 9(8).
+           05 STATS-X-WINS     PIC 9(5).
+           05 STATS-O-WINS     PIC 9(5).
+           05 STATS-DRAWS      PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       77  STATS-STATUS   PIC X(2).
+       77  EOF-FLAG       PIC X VALUE "N".
+
+       77  TODAY-DATE     PIC 9(8).
+       77  MTD-YYYYMM     PIC 9(6) VALUE 0.
+       77  REC-YYYYMM     PIC 9(6).
+
+       77  MTD-X-WINS     PIC 9(7) VALUE 0.
+       77  MTD-O-WINS     PIC 9(7) VALUE 0.
+       77  MTD-DRAWS      PIC 9(7) VALUE 0.
+       77  MTD-GAMES      PIC 9(7) VALUE 0.
+       77  DAY-GAMES      PIC 9(6).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           DIVIDE TODAY-DATE BY 100 GIVING MTD-YYYYMM
+
+           OPEN INPUT STATS-FILE
+
+           IF STATS-STATUS NOT = "00"
+               DISPLAY "NO STATS HISTORY FOUND YET."
+               STOP RUN
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "===== TIC-TAC-TOE STATS REPORT ====="
+           DISPLAY "DATE       X-WINS  O-WINS  DRAWS   GAMES"
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STATS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM PRINT-DAY-LINE-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE STATS-FILE
+
+           PERFORM PRINT-MTD-TOTAL-PROCEDURE
+
+           STOP RUN.
+
+       PRINT-DAY-LINE-PROCEDURE.
+           COMPUTE DAY-GAMES =
+               STATS-X-WINS + STATS-O-WINS + STATS-DRAWS
+
+           DISPLAY STATS-REC-DATE "   "
+               STATS-X-WINS "     "
+               STATS-O-WINS "     "
+               STATS-DRAWS "     "
+               DAY-GAMES
+
+           DIVIDE STATS-REC-DATE BY 100 GIVING REC-YYYYMM
+
+           IF REC-YYYYMM = MTD-YYYYMM
+               ADD STATS-X-WINS TO MTD-X-WINS
+               ADD STATS-O-WINS TO MTD-O-WINS
+               ADD STATS-DRAWS TO MTD-DRAWS
+               ADD DAY-GAMES TO MTD-GAMES
+           END-IF.
+
+       PRINT-MTD-TOTAL-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== MONTH-TO-DATE TOTAL (" MTD-YYYYMM ") ====="
+           DISPLAY "X-WINS  O-WINS  DRAWS   GAMES"
+           DISPLAY MTD-X-WINS "     "
+               MTD-O-WINS "     "
+               MTD-DRAWS "     "
+               MTD-GAMES.
+
+       END PROGRAM STATRPT.
