@@ -7,40 +7,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOARD.
 
+       ENVIRONMENT DIVISION.
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
 
        77  ROW-IDX      PIC 9 VALUE 1.
        77  COL-IDX      PIC 9 VALUE 1.
+       77  SCR-LINE     PIC 99 VALUE 1.
+       77  SCR-COL      PIC 99 VALUE 1.
+       77  SCR-CELL     PIC X VALUE SPACE.
+       77  STEP-IDX     PIC 9 VALUE 1.
+       77  HL-ROW       PIC 9 VALUE 0.
+       77  HL-COL       PIC 9 VALUE 0.
+       77  IS-HL-CELL   PIC X VALUE "0".
+       77  STATUS-SCR-LINE PIC 99.
 
        LINKAGE SECTION.
+       01  BOARD-DIM PIC 9.
+
        01  TIC-TAC-TOE-BOARD.
-           05 ROW OCCURS 3 TIMES.
-               10 CELL OCCURS 3 TIMES.
+           05 ROW OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
+               10 CELL OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
                    15 CELL-VALUE PIC X VALUE SPACE.
 
-       PROCEDURE DIVISION USING TIC-TAC-TOE-BOARD.
+       01  STATUS-LINE PIC X(60).
+
+       01  WIN-START-ROW PIC 9.
+       01  WIN-START-COL PIC 9.
+       01  WIN-DIR-ROW   PIC S9.
+       01  WIN-DIR-COL   PIC S9.
+       01  WIN-LENGTH    PIC 9.
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN-AND-TITLE.
+           05 BLANK SCREEN.
+           05 VALUE "TIC-TAC-TOE" LINE 1 COLUMN 1.
+       01  BOARD-SCREEN.
+           05 CELL-SCR PIC X FROM SCR-CELL
+               LINE SCR-LINE COLUMN SCR-COL.
+       01  BOARD-SCREEN-HL.
+           05 CELL-SCR-HL PIC X FROM SCR-CELL
+               LINE SCR-LINE COLUMN SCR-COL REVERSE-VIDEO.
+       01  STATUS-LINE-SCREEN.
+           05 STATUS-TEXT PIC X(60) FROM STATUS-LINE
+               LINE STATUS-SCR-LINE COLUMN 1.
+
+       PROCEDURE DIVISION USING BOARD-DIM TIC-TAC-TOE-BOARD
+               STATUS-LINE WIN-START-ROW WIN-START-COL WIN-DIR-ROW
+               WIN-DIR-COL WIN-LENGTH.
+
+           COMPUTE STATUS-SCR-LINE = BOARD-DIM + 3
 
-           DISPLAY CELL-VALUE (2, 3)
-           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > 3
-               PERFORM VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > 3
+           DISPLAY CLEAR-SCREEN-AND-TITLE
 
-                   DISPLAY CELL-VALUE (ROW-IDX, COL-IDX) WITH NO
-                   ADVANCING
+      * Draw every cell of the grid, one screen row per board row,
+      * three columns of screen space per board column.
+           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   COMPUTE SCR-LINE = ROW-IDX + 2
+                   COMPUTE SCR-COL = ((COL-IDX - 1) * 4) + 1
+                   MOVE CELL-VALUE (ROW-IDX, COL-IDX) TO SCR-CELL
 
-                   IF COL-IDX < 3
-                       DISPLAY " | " WITH NO ADVANCING
+                   PERFORM DETERMINE-HIGHLIGHT-PROCEDURE
+
+                   IF IS-HL-CELL = "1"
+                       DISPLAY BOARD-SCREEN-HL
+                   ELSE
+                       DISPLAY BOARD-SCREEN
                    END-IF
                END-PERFORM
-               DISPLAY ""   *> move to next line after each row
-               IF ROW-IDX < 3
-                   DISPLAY "--+---+--"
-               END-IF
            END-PERFORM
 
-           DISPLAY " "
+           DISPLAY STATUS-LINE-SCREEN
 
-      *----VOID FUNCTION NO RETURN
            EXIT PROGRAM.
+
+       DETERMINE-HIGHLIGHT-PROCEDURE.
+           MOVE "0" TO IS-HL-CELL
+
+           IF WIN-START-ROW NOT = 0 OR WIN-START-COL NOT = 0
+               PERFORM VARYING STEP-IDX FROM 0 BY 1
+                       UNTIL STEP-IDX > WIN-LENGTH - 1
+                   COMPUTE HL-ROW = WIN-START-ROW +
+                       (WIN-DIR-ROW * STEP-IDX)
+                   COMPUTE HL-COL = WIN-START-COL +
+                       (WIN-DIR-COL * STEP-IDX)
+                   IF HL-ROW = ROW-IDX AND HL-COL = COL-IDX
+                       MOVE "1" TO IS-HL-CELL
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        END PROGRAM BOARD.
