@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: READ THE GAME LOG AND REPORT A PER-OPERATOR LEADERBOARD
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LEADRPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  GAME-LOG-FILE.
+           COPY GAMELOG.
+
+       WORKING-STORAGE SECTION.
+       77  GAME-LOG-STATUS  PIC X(2).
+       77  EOF-FLAG         PIC X VALUE "N".
+
+       77  OP-COUNT         PIC 999 VALUE 0.
+       77  FOUND-IDX        PIC 999 VALUE 0.
+
+       78  OP-MAX VALUE 200.
+
+       01  OP-TABLE.
+           05 OP-ENTRY OCCURS 200 TIMES INDEXED BY OP-IDX.
+               10 OP-ID       PIC X(10) VALUE SPACES.
+               10 OP-WINS     PIC 999 VALUE 0.
+               10 OP-LOSSES   PIC 999 VALUE 0.
+               10 OP-DRAWS    PIC 999 VALUE 0.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           OPEN INPUT GAME-LOG-FILE
+
+           IF GAME-LOG-STATUS NOT = "00"
+               DISPLAY "NO GAME HISTORY FOUND YET."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ GAME-LOG-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM TALLY-RECORD-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE GAME-LOG-FILE
+
+           PERFORM PRINT-LEADERBOARD-PROCEDURE
+
+           STOP RUN.
+
+       TALLY-RECORD-PROCEDURE.
+      *----The operator recorded against a game is assumed to have
+      *----played X (the seat the startup operator prompt fills in
+      *----both single- and two-human-player mode).
+           PERFORM FIND-OR-ADD-OPERATOR-PROCEDURE
+
+           IF FOUND-IDX > 0
+               EVALUATE GL-WINNER
+                   WHEN "X"
+                       ADD 1 TO OP-WINS (FOUND-IDX)
+                   WHEN "O"
+                       ADD 1 TO OP-LOSSES (FOUND-IDX)
+                   WHEN OTHER
+                       ADD 1 TO OP-DRAWS (FOUND-IDX)
+               END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-OPERATOR-PROCEDURE.
+           MOVE 0 TO FOUND-IDX
+
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+                   UNTIL OP-IDX > OP-COUNT
+               IF OP-ID (OP-IDX) = GL-OPERATOR-ID
+                   SET FOUND-IDX TO OP-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF FOUND-IDX = 0 AND OP-COUNT < OP-MAX
+               ADD 1 TO OP-COUNT
+               SET OP-IDX TO OP-COUNT
+               MOVE GL-OPERATOR-ID TO OP-ID (OP-IDX)
+               SET FOUND-IDX TO OP-IDX
+           END-IF.
+
+       PRINT-LEADERBOARD-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== OPERATOR LEADERBOARD ====="
+           DISPLAY "OPERATOR    WON     LOST    DRAWN"
+
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+                   UNTIL OP-IDX > OP-COUNT
+               DISPLAY OP-ID (OP-IDX) "  "
+                   OP-WINS (OP-IDX) "     "
+                   OP-LOSSES (OP-IDX) "     "
+                   OP-DRAWS (OP-IDX)
+           END-PERFORM.
+
+       END PROGRAM LEADRPT.
