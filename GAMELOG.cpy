@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: SHARED GAME-HISTORY RECORD LAYOUT FOR GAMELOG.DAT
+      ******************************************************************
+       01  GAME-LOG-RECORD.
+           05 GL-DATE          PIC 9(8).
+           05 GL-TIME          PIC 9(8).
+           05 GL-WINNER        PIC X(1).
+           05 GL-MOVE-COUNT    PIC 99.
+           05 GL-OPERATOR-ID   PIC X(10).
