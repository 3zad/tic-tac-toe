@@ -12,85 +12,142 @@
        WORKING-STORAGE SECTION.
        01  WINNER PIC X(1) VALUE SPACE.
 
+       77  FILLED-COUNT PIC 99 VALUE 0.
+       77  ROW-IDX      PIC 9 VALUE 1.
+       77  COL-IDX      PIC 9 VALUE 1.
+       77  DIR-IDX      PIC 9 VALUE 1.
+       77  STEP-IDX     PIC 9 VALUE 1.
+       77  RUN-ROW      PIC S9 VALUE 0.
+       77  RUN-COL      PIC S9 VALUE 0.
+       77  RUN-LENGTH   PIC 99 VALUE 0.
+       77  RUN-MARK     PIC X VALUE SPACE.
+
        LINKAGE SECTION.
+       01  BOARD-DIM PIC 9.
+       01  WIN-LENGTH      PIC 9.
+
        01  TIC-TAC-TOE-BOARD.
-           05 ROW OCCURS 3 TIMES.
-               10 CELL OCCURS 3 TIMES.
+           05 ROW OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
+               10 CELL OCCURS 3 TO 5 TIMES DEPENDING ON BOARD-DIM.
                    15 CELL-VALUE PIC X VALUE SPACE.
 
        01  RETURN-WINNER PIC X(1).
+       01  RETURN-TIE    PIC X(1).
 
-       PROCEDURE DIVISION USING TIC-TAC-TOE-BOARD RETURN-WINNER.
+       01  RETURN-WIN-START-ROW PIC 9.
+       01  RETURN-WIN-START-COL PIC 9.
+       01  RETURN-WIN-DIR-ROW   PIC S9.
+       01  RETURN-WIN-DIR-COL   PIC S9.
 
-      * Rows
-           IF CELL-VALUE (1,1) = CELL-VALUE (1,2) AND
-              CELL-VALUE (1,2) = CELL-VALUE (1,3) AND
-              CELL-VALUE (1,1) NOT = SPACE
-               MOVE CELL-VALUE (1,1) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+       PROCEDURE DIVISION USING BOARD-DIM WIN-LENGTH
+               TIC-TAC-TOE-BOARD RETURN-WINNER RETURN-TIE
+               RETURN-WIN-START-ROW RETURN-WIN-START-COL
+               RETURN-WIN-DIR-ROW RETURN-WIN-DIR-COL.
 
-           IF CELL-VALUE (2,1) = CELL-VALUE (2,2) AND
-              CELL-VALUE (2,2) = CELL-VALUE (2,3) AND
-              CELL-VALUE (2,1) NOT = SPACE
-               MOVE CELL-VALUE (2,1) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+           MOVE "0" TO RETURN-TIE
+           MOVE SPACE TO RETURN-WINNER
+           MOVE 0 TO RETURN-WIN-START-ROW RETURN-WIN-START-COL
+           MOVE 0 TO RETURN-WIN-DIR-ROW RETURN-WIN-DIR-COL
 
-           IF CELL-VALUE (3,1) = CELL-VALUE (3,2) AND
-              CELL-VALUE (3,2) = CELL-VALUE (3,3) AND
-              CELL-VALUE (3,1) NOT = SPACE
-               MOVE CELL-VALUE (3,1) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+      * Scan every cell as a possible start of a winning line, in
+      * each of the four directions, generically for any board size
+      * and any required win length (rows/columns/both diagonals
+      * fall naturally out of the four directions below).
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > BOARD-DIM
+                       OR RETURN-WINNER NOT = SPACE
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                           OR RETURN-WINNER NOT = SPACE
+                   IF CELL-VALUE (ROW-IDX, COL-IDX) NOT = SPACE
+                       PERFORM VARYING DIR-IDX FROM 1 BY 1
+                               UNTIL DIR-IDX > 4
+                                   OR RETURN-WINNER NOT = SPACE
+                           PERFORM CHECK-ONE-DIRECTION-PROCEDURE
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
 
-      * Columns
-           IF CELL-VALUE (1,1) = CELL-VALUE (2,1) AND
-              CELL-VALUE (2,1) = CELL-VALUE (3,1) AND
-              CELL-VALUE (1,1) NOT = SPACE
-               MOVE CELL-VALUE (1,1) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
+           IF RETURN-WINNER NOT = SPACE
                GOBACK
            END-IF
 
-           IF CELL-VALUE (1,2) = CELL-VALUE (2,2) AND
-              CELL-VALUE (2,2) = CELL-VALUE (3,2) AND
-              CELL-VALUE (1,2) NOT = SPACE
-               MOVE CELL-VALUE (1,2) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+      * No winner found - a full board with no line is a draw.
+           MOVE 0 TO FILLED-COUNT
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   IF CELL-VALUE (ROW-IDX, COL-IDX) NOT = SPACE
+                       ADD 1 TO FILLED-COUNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
 
-           IF CELL-VALUE (1,3) = CELL-VALUE (2,3) AND
-              CELL-VALUE (2,3) = CELL-VALUE (3,3) AND
-              CELL-VALUE (1,3) NOT = SPACE
-               MOVE CELL-VALUE (1,3) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
+           IF FILLED-COUNT = BOARD-DIM * BOARD-DIM
+               MOVE "1" TO RETURN-TIE
            END-IF
 
-      * Diagonals
-           IF CELL-VALUE (1,1) = CELL-VALUE (2,2) AND
-              CELL-VALUE (2,2) = CELL-VALUE (3,3) AND
-              CELL-VALUE (1,1) NOT = SPACE
-               MOVE CELL-VALUE (1,1) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+           GOBACK.
 
-           IF CELL-VALUE (1,3) = CELL-VALUE (2,2) AND
-              CELL-VALUE (2,2) = CELL-VALUE (3,1) AND
-              CELL-VALUE (1,3) NOT = SPACE
-               MOVE CELL-VALUE (1,3) TO WINNER
-               MOVE WINNER TO RETURN-WINNER
-               GOBACK
-           END-IF
+       CHECK-ONE-DIRECTION-PROCEDURE.
+      * The four ways a line can run out from a starting cell:
+      * across, down, and the two diagonals.
+           EVALUATE DIR-IDX
+               WHEN 1
+                   MOVE 0 TO RUN-ROW
+                   MOVE 1 TO RUN-COL
+               WHEN 2
+                   MOVE 1 TO RUN-ROW
+                   MOVE 0 TO RUN-COL
+               WHEN 3
+                   MOVE 1 TO RUN-ROW
+                   MOVE 1 TO RUN-COL
+               WHEN 4
+                   MOVE 1 TO RUN-ROW
+                   MOVE -1 TO RUN-COL
+           END-EVALUATE
 
-      * No winner found return SPACE
-           MOVE SPACE TO RETURN-WINNER
-           GOBACK.
+      * Only test a direction from a cell that is a true line start -
+      * i.e. the previous cell along this direction is off the board
+      * or empty - so each line is only evaluated once.
+           IF ROW-IDX - RUN-ROW >= 1
+               AND ROW-IDX - RUN-ROW <= BOARD-DIM
+               AND COL-IDX - RUN-COL >= 1
+               AND COL-IDX - RUN-COL <= BOARD-DIM
+               AND CELL-VALUE (ROW-IDX - RUN-ROW, COL-IDX - RUN-COL)
+                   = CELL-VALUE (ROW-IDX, COL-IDX)
+               CONTINUE
+           ELSE
+               MOVE CELL-VALUE (ROW-IDX, COL-IDX) TO RUN-MARK
+               MOVE 1 TO RUN-LENGTH
+               PERFORM VARYING STEP-IDX FROM 2 BY 1
+                       UNTIL STEP-IDX > WIN-LENGTH
+                   IF ROW-IDX + (RUN-ROW * (STEP-IDX - 1)) < 1
+                       OR ROW-IDX + (RUN-ROW * (STEP-IDX - 1))
+                           > BOARD-DIM
+                       OR COL-IDX + (RUN-COL * (STEP-IDX - 1)) < 1
+                       OR COL-IDX + (RUN-COL * (STEP-IDX - 1))
+                           > BOARD-DIM
+                       EXIT PERFORM
+                   END-IF
+                   IF CELL-VALUE (ROW-IDX + (RUN-ROW * (STEP-IDX - 1)),
+                           COL-IDX + (RUN-COL * (STEP-IDX - 1)))
+                           = RUN-MARK
+                       ADD 1 TO RUN-LENGTH
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF RUN-LENGTH >= WIN-LENGTH
+                   MOVE RUN-MARK TO RETURN-WINNER
+                   MOVE ROW-IDX TO RETURN-WIN-START-ROW
+                   MOVE COL-IDX TO RETURN-WIN-START-COL
+                   MOVE RUN-ROW TO RETURN-WIN-DIR-ROW
+                   MOVE RUN-COL TO RETURN-WIN-DIR-COL
+               END-IF
+           END-IF.
 
        END PROGRAM CHECK.
