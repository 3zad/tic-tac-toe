@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 8th, 2026
+      * Purpose: STARTUP CONFIGURATION SETTINGS FOR TIC-TAC-TOE
+      * Tectonics: cobc
+      ******************************************************************
+       01  GAMECFG-RECORD.
+           05 CFG-GAME-MODE        PIC 9     VALUE 1.
+      *        1 = HUMAN VS COMPUTER   2 = TWO HUMAN PLAYERS
+           05 CFG-COMPUTER-SKILL   PIC X(1)  VALUE "H".
+      *        E = EASY   M = MEDIUM   H = HARD
+           05 CFG-BOARD-DIMENSION  PIC 9     VALUE 3.
+           05 CFG-WIN-LENGTH       PIC 9     VALUE 3.
+           05 CFG-AUDIT-LOGGING-ON PIC X(1)  VALUE "Y".
+           05 CFG-RANDOM-SEED-SRC  PIC X(1)  VALUE "T".
+      *        T = SEED FROM TIME-OF-DAY   F = FIXED SEED
+      *        (F GIVES REPRODUCIBLE COMPUTER MOVES FOR TESTING)
+           05 CFG-MOVE-TIME-LIMIT  PIC 9(3)  VALUE 060.
+      *        SECONDS ALLOWED FOR A HUMAN MOVE BEFORE FORFEIT
